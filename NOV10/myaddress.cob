@@ -9,28 +9,176 @@
        environment division.
        input-output section.
        file-control.
-           select line-out-file assign to s-output.
+           select line-out-file assign to s-output
+               file status is ws-outfile-status.
+           select address-master assign to s-addrmas
+               organization is indexed
+               access mode is sequential
+               record key is addr-id
+               file status is ws-addrmas-status.
+           select error-report-file assign to s-errrpt
+               organization is sequential
+               file status is ws-errrpt-status.
+           select checkpoint-file assign to s-ckpt
+               organization is indexed
+               access mode is dynamic
+               record key is ckpt-key
+               file status is ws-ckpt-status.
 
        data division.
        file section.
        fd line-out-file
            label records are omitted.
-       01 line-record picture x(26).
+           copy addrrec.cpy.
+
+       fd address-master
+           label records are standard.
+           copy addrmas.cpy.
+
+       fd error-report-file
+           label records are omitted.
+       01 error-report-line           picture x(80).
+
+       fd checkpoint-file
+           label records are standard.
+           copy addrckpt.cpy.
+
+       working-storage section.
+       01 ws-outfile-status       picture x(2).
+       01 ws-addrmas-status       picture x(2).
+       01 ws-errrpt-status        picture x(2).
+       01 ws-ckpt-status          picture x(2).
+       01 ws-eof-switch           picture x value 'N'.
+           88 ws-end-of-address-master value 'Y'.
+       01 ws-restart-switch       picture x value 'N'.
+           88 ws-is-a-restart value 'Y'.
+       01 ws-restart-key          picture x(6).
+       01 ws-checkpoint-interval  picture 9(4) value 1.
+       01 ws-records-since-ckpt   picture 9(6) value 0.
+       01 ws-record-valid-switch  picture x value 'Y'.
+           88 ws-record-is-valid value 'Y'.
+       01 ws-reject-reason        picture x(40).
 
        procedure division.
        A000-write-name-and-address.
-           open output line-out-file.
-           move 'Gabe A. Imlay' to line-record.
-           write line-record before 1.
-           display line-record.
-           move '1500 Mercer Univ Dr 202A' to line-record.
-           write line-record before 1.
-           display line-record.
-           move 'Macon, GA' to line-record.
-           write line-record before 1.
-           display line-record.
-           move 'USA' to line-record.
-           write line-record before 1.
+           perform A001-open-checkpoint-and-files.
+           perform A002-position-address-master.
+           perform until ws-end-of-address-master
+               perform A010-edit-and-write-one-address
+               perform A050-update-checkpoint
+               read address-master
+                   at end
+                       set ws-end-of-address-master to true
+               end-read
+           end-perform.
+           perform A060-clear-checkpoint.
            close line-out-file.
-           display line-record.
+           close address-master.
+           close error-report-file.
+           close checkpoint-file.
            stop run.
+
+       A001-open-checkpoint-and-files.
+           open i-o checkpoint-file.
+           if ws-ckpt-status not = '00'
+               display 'ERROR OPENING CHECKPOINT FILE, STATUS='
+               display ws-ckpt-status
+               move 16 to return-code
+               stop run
+           end-if.
+           move 'CKPT01' to ckpt-key.
+           read checkpoint-file
+               invalid key
+                   move spaces to ckpt-last-id
+                   write checkpoint-record
+               not invalid key
+                   if ckpt-last-id not = spaces
+                       move ckpt-last-id to ws-restart-key
+                       set ws-is-a-restart to true
+                   end-if
+           end-read.
+           open input address-master.
+           if ws-addrmas-status not = '00'
+               display 'ERROR OPENING ADDRESS MASTER, STATUS='
+               display ws-addrmas-status
+               move 16 to return-code
+               stop run
+           end-if.
+           if ws-is-a-restart
+               open extend line-out-file
+               open extend error-report-file
+           else
+               open output line-out-file
+               open output error-report-file
+           end-if.
+           if ws-outfile-status not = '00'
+               display 'ERROR OPENING LINE OUT FILE, STATUS='
+               display ws-outfile-status
+               move 16 to return-code
+               stop run
+           end-if.
+           if ws-errrpt-status not = '00'
+               display 'ERROR OPENING ERROR REPORT FILE, STATUS='
+               display ws-errrpt-status
+               move 16 to return-code
+               stop run
+           end-if.
+
+       A002-position-address-master.
+           if ws-is-a-restart
+               move ws-restart-key to addr-id
+               start address-master key is greater than addr-id
+                   invalid key
+                       set ws-end-of-address-master to true
+               end-start
+           end-if.
+           if not ws-end-of-address-master
+               read address-master
+                   at end
+                       set ws-end-of-address-master to true
+               end-read
+           end-if.
+
+       A050-update-checkpoint.
+           add 1 to ws-records-since-ckpt.
+           if ws-records-since-ckpt >= ws-checkpoint-interval
+               move addr-id to ckpt-last-id
+               rewrite checkpoint-record
+               move 0 to ws-records-since-ckpt
+           end-if.
+
+       A060-clear-checkpoint.
+           move spaces to ckpt-last-id
+           rewrite checkpoint-record.
+
+       A010-edit-and-write-one-address.
+           perform A020-edit-address-record.
+           if ws-record-is-valid
+               perform A030-write-one-address
+           else
+               perform A040-write-error-record
+           end-if.
+
+       A020-edit-address-record.
+           call 'addrval' using addr-state addr-zip
+                   ws-record-valid-switch ws-reject-reason.
+
+       A030-write-one-address.
+           move addr-name to lr-name.
+           move addr-street to lr-street.
+           move addr-city to lr-city.
+           move addr-state to lr-state.
+           move addr-zip to lr-zip.
+           write line-record before 1.
+           display line-record.
+
+       A040-write-error-record.
+           move spaces to error-report-line.
+           string addr-id delimited by size
+               ' ' delimited by size
+               addr-name delimited by size
+               ' ' delimited by size
+               ws-reject-reason delimited by size
+               into error-report-line.
+           write error-report-line.
+           display error-report-line.
