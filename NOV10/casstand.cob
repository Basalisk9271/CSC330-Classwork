@@ -0,0 +1,138 @@
+       identification division.
+       program-id.
+       casstand.
+       author.
+           Chris P. Bacon.
+       date-written.
+           August 8, 2026.
+
+       environment division.
+       input-output section.
+       file-control.
+           select address-master assign to s-addrmas
+               organization is indexed
+               access mode is dynamic
+               record key is addr-id
+               file status is ws-addrmas-status.
+           select cass-except-file assign to s-cassexc
+               organization is sequential
+               file status is ws-cassexc-status.
+           select audit-log-file assign to s-auditlg
+               organization is sequential
+               file status is ws-auditlg-status.
+
+       data division.
+       file section.
+       fd address-master
+           label records are standard.
+           copy addrmas.cpy.
+
+       fd cass-except-file
+           label records are omitted.
+       01 cass-except-line            picture x(80).
+
+       fd audit-log-file
+           label records are omitted.
+           copy auditlog.cpy.
+
+       working-storage section.
+       01 ws-addrmas-status       picture x(2).
+       01 ws-cassexc-status       picture x(2).
+       01 ws-auditlg-status       picture x(2).
+       01 ws-eof-switch           picture x value 'N'.
+           88 ws-end-of-address-master value 'Y'.
+
+       01 ws-cass-zip-out         picture x(10).
+       01 ws-cass-carrier-route   picture x(4).
+       01 ws-cass-return-code     picture x(2).
+       01 ws-except-reason        picture x(20).
+
+       procedure division.
+       0000-main.
+           open i-o address-master.
+           if ws-addrmas-status not = '00'
+               display 'ERROR OPENING ADDRESS MASTER, STATUS='
+               display ws-addrmas-status
+               move 16 to return-code
+               stop run
+           end-if.
+           open output cass-except-file.
+           if ws-cassexc-status not = '00'
+               display 'ERROR OPENING CASS EXCEPTION FILE, STATUS='
+               display ws-cassexc-status
+               move 16 to return-code
+               stop run
+           end-if.
+           open extend audit-log-file.
+           if ws-auditlg-status not = '00'
+               display 'ERROR OPENING AUDIT LOG FILE, STATUS='
+               display ws-auditlg-status
+               move 16 to return-code
+               stop run
+           end-if.
+           read address-master
+               at end
+                   set ws-end-of-address-master to true
+           end-read.
+           perform until ws-end-of-address-master
+               perform 1000-standardize-one-address
+               read address-master
+                   at end
+                       set ws-end-of-address-master to true
+               end-read
+           end-perform.
+           close address-master.
+           close cass-except-file.
+           close audit-log-file.
+           stop run.
+
+       1000-standardize-one-address.
+           move addr-id to aud-before-id.
+           move addr-name to aud-before-name.
+           move addr-street to aud-before-street.
+           move addr-city to aud-before-city.
+           move addr-state to aud-before-state.
+           move addr-zip to aud-before-zip.
+           move addr-country to aud-before-country.
+           call 'casslkup' using addr-street addr-city addr-state
+                   addr-zip ws-cass-zip-out ws-cass-carrier-route
+                   ws-cass-return-code.
+           if ws-cass-return-code = '00'
+               move ws-cass-zip-out to addr-zip
+               move ws-cass-carrier-route to addr-carrier-route
+               rewrite address-master-record
+                   invalid key
+                       move 'REWRITE FAILED' to ws-except-reason
+                       perform 2000-write-exception
+                   not invalid key
+                       perform 3000-write-audit-record
+               end-rewrite
+           else
+               move 'CASS LOOKUP FAILED' to ws-except-reason
+               perform 2000-write-exception
+           end-if.
+
+       3000-write-audit-record.
+           accept aud-log-date from date yyyymmdd.
+           accept aud-log-time from time.
+           move 'BATCH' to aud-user-id.
+           move 'CASSTAND' to aud-terminal-id.
+           move 'CASS' to aud-action.
+           move addr-id to aud-after-id.
+           move addr-name to aud-after-name.
+           move addr-street to aud-after-street.
+           move addr-city to aud-after-city.
+           move addr-state to aud-after-state.
+           move addr-zip to aud-after-zip.
+           move addr-country to aud-after-country.
+           write audit-log-record.
+
+       2000-write-exception.
+           move spaces to cass-except-line.
+           string addr-id delimited by size
+               ' ' delimited by size
+               addr-name delimited by size
+               ' ' delimited by size
+               ws-except-reason delimited by size
+               into cass-except-line.
+           write cass-except-line.
