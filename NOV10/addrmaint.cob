@@ -0,0 +1,274 @@
+       identification division.
+       program-id.
+       addrmaint.
+       author.
+           Chris P. Bacon.
+       date-written.
+           August 8, 2026.
+
+       environment division.
+       input-output section.
+       file-control.
+           select address-master assign to s-addrmas
+               organization is indexed
+               access mode is dynamic
+               record key is addr-id
+               file status is ws-addrmas-status.
+           select audit-log-file assign to s-auditlg
+               organization is sequential
+               file status is ws-auditlg-status.
+
+       data division.
+       file section.
+       fd address-master
+           label records are standard.
+           copy addrmas.cpy.
+
+       fd audit-log-file
+           label records are omitted.
+           copy auditlog.cpy.
+
+       working-storage section.
+       01 ws-addrmas-status       picture x(2).
+       01 ws-auditlg-status       picture x(2).
+       01 ws-continue-flag        picture x value 'Y'.
+           88 ws-keep-going value 'Y'.
+       01 ws-function             picture x.
+       01 ws-status-msg              picture x(40) value spaces.
+       01 ws-user-id                 picture x(8) value spaces.
+       01 ws-terminal-id             picture x(8) value spaces.
+       01 ws-record-valid-switch     picture x value 'Y'.
+           88 ws-record-is-valid value 'Y'.
+       01 ws-reject-reason           picture x(40).
+
+      *> This program has no Unix-style environment to pull an
+      *> identity from, so the invoker supplies it directly: the
+      *> logon front-end that CALLs ADDRMNT (a TSO CLIST/REXX exec,
+      *> in the usual case) passes the session's own TSO userid and
+      *> terminal id, e.g. CALL 'ADDRMNT' USING '&SYSUID' '&TERM'.
+       linkage section.
+       01 lk-invoker-id.
+           05 lk-user-id              picture x(8).
+           05 lk-terminal-id          picture x(8).
+
+       screen section.
+       01 sc-menu.
+           05 blank screen.
+           05 line 1 col 1 value 'ADDRESS MASTER MAINTENANCE'.
+           05 line 3 col 1 value 'A - Add     C - Change'.
+           05 line 4 col 1 value 'D - Delete  I - Inquire'.
+           05 line 5 col 1 value 'X - Exit'.
+           05 line 7 col 1 value 'Select a function: '.
+           05 line 7 col 21 picture x using ws-function.
+           05 line 9 col 1 picture x(40) from ws-status-msg.
+
+       01 sc-entry.
+           05 blank screen.
+           05 line 1 col 1 value 'ID.......: '.
+           05 line 1 col 12 picture x(6) using addr-id.
+           05 line 2 col 1 value 'Name.....: '.
+           05 line 2 col 12 picture x(26) using addr-name.
+           05 line 3 col 1 value 'Street...: '.
+           05 line 3 col 12 picture x(26) using addr-street.
+           05 line 4 col 1 value 'City.....: '.
+           05 line 4 col 12 picture x(20) using addr-city.
+           05 line 5 col 1 value 'State....: '.
+           05 line 5 col 12 picture x(2) using addr-state.
+           05 line 6 col 1 value 'Zip......: '.
+           05 line 6 col 12 picture x(10) using addr-zip.
+           05 line 7 col 1 value 'Country..: '.
+           05 line 7 col 12 picture x(20) using addr-country.
+
+       01 sc-change.
+           05 blank screen.
+           05 line 1 col 1 value 'ID.......: '.
+           05 line 1 col 12 picture x(6) from addr-id.
+           05 line 2 col 1 value 'Name.....: '.
+           05 line 2 col 12 picture x(26) using addr-name.
+           05 line 3 col 1 value 'Street...: '.
+           05 line 3 col 12 picture x(26) using addr-street.
+           05 line 4 col 1 value 'City.....: '.
+           05 line 4 col 12 picture x(20) using addr-city.
+           05 line 5 col 1 value 'State....: '.
+           05 line 5 col 12 picture x(2) using addr-state.
+           05 line 6 col 1 value 'Zip......: '.
+           05 line 6 col 12 picture x(10) using addr-zip.
+           05 line 7 col 1 value 'Country..: '.
+           05 line 7 col 12 picture x(20) using addr-country.
+
+       01 sc-id-only.
+           05 blank screen.
+           05 line 1 col 1 value 'ID.......: '.
+           05 line 1 col 12 picture x(6) using addr-id.
+
+       01 sc-display.
+           05 blank screen.
+           05 line 1 col 1 value 'ID.......: '.
+           05 line 1 col 12 picture x(6) from addr-id.
+           05 line 2 col 1 value 'Name.....: '.
+           05 line 2 col 12 picture x(26) from addr-name.
+           05 line 3 col 1 value 'Street...: '.
+           05 line 3 col 12 picture x(26) from addr-street.
+           05 line 4 col 1 value 'City.....: '.
+           05 line 4 col 12 picture x(20) from addr-city.
+           05 line 5 col 1 value 'State....: '.
+           05 line 5 col 12 picture x(2) from addr-state.
+           05 line 6 col 1 value 'Zip......: '.
+           05 line 6 col 12 picture x(10) from addr-zip.
+           05 line 7 col 1 value 'Country..: '.
+           05 line 7 col 12 picture x(20) from addr-country.
+           05 line 9 col 1 picture x(40) from ws-status-msg.
+
+       procedure division using lk-invoker-id.
+       0000-main.
+           open i-o address-master.
+           if ws-addrmas-status not = '00'
+               display 'ERROR OPENING ADDRESS MASTER, STATUS='
+               display ws-addrmas-status
+               move 16 to return-code
+               stop run
+           end-if.
+           open extend audit-log-file.
+           if ws-auditlg-status not = '00'
+               display 'ERROR OPENING AUDIT LOG FILE, STATUS='
+               display ws-auditlg-status
+               move 16 to return-code
+               stop run
+           end-if.
+           move lk-user-id to ws-user-id.
+           move lk-terminal-id to ws-terminal-id.
+           perform 0100-process-one-selection until not ws-keep-going.
+           close address-master.
+           close audit-log-file.
+           goback.
+
+       0100-process-one-selection.
+           move spaces to ws-function.
+           display sc-menu.
+           accept sc-menu.
+           evaluate ws-function
+               when 'A'
+               when 'a'
+                   perform 1000-add-record
+               when 'C'
+               when 'c'
+                   perform 2000-change-record
+               when 'D'
+               when 'd'
+                   perform 3000-delete-record
+               when 'I'
+               when 'i'
+                   perform 4000-inquire-record
+               when 'X'
+               when 'x'
+                   move 'N' to ws-continue-flag
+               when other
+                   perform 9000-flag-invalid-selection
+           end-evaluate.
+
+       9000-flag-invalid-selection.
+           move 'Invalid selection - try again.' to ws-status-msg.
+
+       1000-add-record.
+           move spaces to address-master-record.
+           display sc-entry.
+           accept sc-entry.
+           perform 8020-validate-entered-address.
+           if ws-record-is-valid
+               move spaces to aud-before-image
+               write address-master-record
+                   invalid key
+                       move 'That ID already exists.' to ws-status-msg
+                   not invalid key
+                       move 'Record added.' to ws-status-msg
+                       move 'ADD' to aud-action
+                       perform 8000-write-audit-record
+               end-write
+           else
+               move ws-reject-reason to ws-status-msg
+           end-if.
+
+       2000-change-record.
+           move spaces to address-master-record.
+           display sc-id-only.
+           accept sc-id-only.
+           read address-master
+               invalid key
+                   move 'Record not found.' to ws-status-msg
+               not invalid key
+                   perform 8010-capture-before-image
+                   display sc-change
+                   accept sc-change
+                   perform 8020-validate-entered-address
+                   if ws-record-is-valid
+                       rewrite address-master-record
+                           invalid key
+                               move 'Update failed.' to ws-status-msg
+                           not invalid key
+                               move 'Record changed.' to ws-status-msg
+                               move 'CHANGE' to aud-action
+                               perform 8000-write-audit-record
+                       end-rewrite
+                   else
+                       move ws-reject-reason to ws-status-msg
+                   end-if
+           end-read.
+
+       8020-validate-entered-address.
+           call 'addrval' using addr-state addr-zip
+                   ws-record-valid-switch ws-reject-reason.
+
+       3000-delete-record.
+           move spaces to address-master-record.
+           display sc-id-only.
+           accept sc-id-only.
+           read address-master
+               invalid key
+                   move 'Record not found.' to ws-status-msg
+               not invalid key
+                   perform 8010-capture-before-image
+                   delete address-master
+                       invalid key
+                           move 'Delete failed.' to ws-status-msg
+                       not invalid key
+                           move 'Record deleted.' to ws-status-msg
+                           move 'DELETE' to aud-action
+                           move spaces to address-master-record
+                           perform 8000-write-audit-record
+                   end-delete
+           end-read.
+
+       8010-capture-before-image.
+           move addr-id to aud-before-id.
+           move addr-name to aud-before-name.
+           move addr-street to aud-before-street.
+           move addr-city to aud-before-city.
+           move addr-state to aud-before-state.
+           move addr-zip to aud-before-zip.
+           move addr-country to aud-before-country.
+
+       8000-write-audit-record.
+           accept aud-log-date from date yyyymmdd.
+           accept aud-log-time from time.
+           move ws-user-id to aud-user-id.
+           move ws-terminal-id to aud-terminal-id.
+           move addr-id to aud-after-id.
+           move addr-name to aud-after-name.
+           move addr-street to aud-after-street.
+           move addr-city to aud-after-city.
+           move addr-state to aud-after-state.
+           move addr-zip to aud-after-zip.
+           move addr-country to aud-after-country.
+           write audit-log-record.
+
+       4000-inquire-record.
+           move spaces to address-master-record.
+           display sc-id-only.
+           accept sc-id-only.
+           read address-master
+               invalid key
+                   move 'Record not found.' to ws-status-msg
+               not invalid key
+                   move spaces to ws-status-msg
+           end-read.
+           display sc-display.
