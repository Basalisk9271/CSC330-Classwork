@@ -0,0 +1,224 @@
+       identification division.
+       program-id.
+       maillabl.
+       author.
+           Chris P. Bacon.
+       date-written.
+           August 8, 2026.
+
+       environment division.
+       input-output section.
+       file-control.
+           select address-master assign to s-addrmas
+               organization is indexed
+               access mode is sequential
+               record key is addr-id
+               file status is ws-addrmas-status.
+           select label-out-file assign to s-labels
+               organization is sequential
+               file status is ws-labels-status.
+           select label-except-file assign to s-lblexc
+               organization is sequential
+               file status is ws-lblexc-status.
+
+       data division.
+       file section.
+       fd address-master
+           label records are standard.
+           copy addrmas.cpy.
+
+       fd label-out-file
+           label records are omitted.
+       01 label-line                  picture x(96).
+
+       fd label-except-file
+           label records are omitted.
+       01 label-except-line           picture x(80).
+
+       working-storage section.
+       01 ws-addrmas-status       picture x(2).
+       01 ws-labels-status        picture x(2).
+       01 ws-lblexc-status        picture x(2).
+       01 ws-eof-switch           picture x value 'N'.
+           88 ws-end-of-address-master value 'Y'.
+       01 ws-label-mode           picture x value '1'.
+       01 ws-blank-lines-needed   picture 9(2).
+       01 ws-lines-per-label      picture 9(2) value 6.
+       01 ws-record-valid-switch  picture x value 'Y'.
+           88 ws-record-is-valid value 'Y'.
+       01 ws-reject-reason        picture x(40).
+
+       linkage section.
+       01 lk-parm.
+           05 lk-parm-len          picture s9(4) comp.
+           05 lk-parm-text         picture x(4).
+
+       01 ws-3up-table.
+           05 ws-3up-entry occurs 3 times indexed by ws-3up-idx.
+               10 wl-name         picture x(26).
+               10 wl-street       picture x(26).
+               10 wl-city-line    picture x(30).
+       01 ws-3up-count            picture 9(1) value 0.
+       01 ws-3up-work-idx         picture 9(1).
+       01 ws-3up-col-width        picture 9(3) value 32.
+       01 ws-3up-start-col        picture 9(3).
+
+       procedure division using lk-parm.
+       0000-main.
+           open input address-master.
+           if ws-addrmas-status not = '00'
+               display 'ERROR OPENING ADDRESS MASTER, STATUS='
+               display ws-addrmas-status
+               move 16 to return-code
+               stop run
+           end-if.
+           open output label-out-file.
+           if ws-labels-status not = '00'
+               display 'ERROR OPENING LABEL OUTPUT FILE, STATUS='
+               display ws-labels-status
+               move 16 to return-code
+               stop run
+           end-if.
+           open output label-except-file.
+           if ws-lblexc-status not = '00'
+               display 'ERROR OPENING LABEL EXCEPTION FILE, STATUS='
+               display ws-lblexc-status
+               move 16 to return-code
+               stop run
+           end-if.
+      *> LK-PARM is the EXEC PGM=MAILLABL,PARM='3' value, if the
+      *> invoking JCL step coded one; no PARM (or anything but '3')
+      *> means 1-up. There is no Unix-style environment on this
+      *> platform, so this replaces an ACCEPT FROM ENVIRONMENT that
+      *> would always have come back blank.
+           if lk-parm-len > 0 and lk-parm-text(1:1) = '3'
+               move '3' to ws-label-mode
+           else
+               move '1' to ws-label-mode
+           end-if.
+           perform 0100-read-next-address.
+           perform until ws-end-of-address-master
+               perform 0150-validate-address
+               if ws-record-is-valid
+                   evaluate ws-label-mode
+                       when '3'
+                           perform 2000-accumulate-for-3-up
+                       when other
+                           perform 1000-print-1-up-label
+                   end-evaluate
+               else
+                   perform 0160-write-label-exception
+               end-if
+               perform 0100-read-next-address
+           end-perform.
+           if ws-label-mode = '3' and ws-3up-count > 0
+               perform 2900-flush-partial-3-up
+           end-if.
+           close address-master.
+           close label-out-file.
+           close label-except-file.
+           stop run.
+
+       0100-read-next-address.
+           read address-master
+               at end
+                   set ws-end-of-address-master to true
+           end-read.
+
+       0150-validate-address.
+           call 'addrval' using addr-state addr-zip
+                   ws-record-valid-switch ws-reject-reason.
+
+       0160-write-label-exception.
+           move spaces to label-except-line.
+           string addr-id delimited by size
+               ' ' delimited by size
+               addr-name delimited by size
+               ' ' delimited by size
+               ws-reject-reason delimited by size
+               into label-except-line.
+           write label-except-line.
+
+       1000-print-1-up-label.
+           move addr-name to label-line.
+           write label-line.
+           move addr-street to label-line.
+           write label-line.
+           perform 1100-build-city-state-zip-line.
+           write label-line.
+           move addr-country to label-line.
+           write label-line.
+           move ws-lines-per-label to ws-blank-lines-needed.
+           subtract 4 from ws-blank-lines-needed.
+           perform ws-blank-lines-needed times
+               move spaces to label-line
+               write label-line
+           end-perform.
+
+       1100-build-city-state-zip-line.
+           move spaces to label-line.
+           string function trim(addr-city) delimited by size
+               ' ' delimited by size
+               addr-state delimited by size
+               ' ' delimited by size
+               addr-zip delimited by size
+               into label-line.
+
+       2000-accumulate-for-3-up.
+           add 1 to ws-3up-count.
+           move ws-3up-count to ws-3up-idx.
+           move addr-name to wl-name (ws-3up-idx).
+           move addr-street to wl-street (ws-3up-idx).
+           perform 2100-build-3up-city-line.
+           if ws-3up-count = 3
+               perform 2800-print-3up-row
+           end-if.
+
+       2100-build-3up-city-line.
+           move spaces to wl-city-line (ws-3up-idx).
+           string function trim(addr-city) delimited by size
+               ' ' delimited by size
+               addr-state delimited by size
+               ' ' delimited by size
+               addr-zip delimited by size
+               into wl-city-line (ws-3up-idx).
+
+       2800-print-3up-row.
+           move spaces to label-line.
+           perform varying ws-3up-work-idx from 1 by 1
+                   until ws-3up-work-idx > ws-3up-count
+               compute ws-3up-start-col =
+                   ((ws-3up-work-idx - 1) * ws-3up-col-width) + 1
+               move wl-name (ws-3up-work-idx)
+                   to label-line (ws-3up-start-col:26)
+           end-perform.
+           write label-line.
+           move spaces to label-line.
+           perform varying ws-3up-work-idx from 1 by 1
+                   until ws-3up-work-idx > ws-3up-count
+               compute ws-3up-start-col =
+                   ((ws-3up-work-idx - 1) * ws-3up-col-width) + 1
+               move wl-street (ws-3up-work-idx)
+                   to label-line (ws-3up-start-col:26)
+           end-perform.
+           write label-line.
+           move spaces to label-line.
+           perform varying ws-3up-work-idx from 1 by 1
+                   until ws-3up-work-idx > ws-3up-count
+               compute ws-3up-start-col =
+                   ((ws-3up-work-idx - 1) * ws-3up-col-width) + 1
+               move wl-city-line (ws-3up-work-idx)
+                   to label-line (ws-3up-start-col:30)
+           end-perform.
+           write label-line.
+           move ws-lines-per-label to ws-blank-lines-needed.
+           subtract 3 from ws-blank-lines-needed.
+           perform ws-blank-lines-needed times
+               move spaces to label-line
+               write label-line
+           end-perform.
+           move 0 to ws-3up-count.
+           move spaces to ws-3up-table.
+
+       2900-flush-partial-3-up.
+           perform 2800-print-3up-row.
