@@ -0,0 +1,189 @@
+       identification division.
+       program-id.
+       addrrecn.
+       author.
+           Chris P. Bacon.
+       date-written.
+           August 8, 2026.
+
+      *> Compares today's ADDRESS-MASTER extract against the retained
+      *> copy of yesterday's extract. Both inputs are sequential
+      *> extracts in ADDR-ID key order (the order a sequential read of
+      *> the indexed ADDRESS-MASTER naturally produces), so this is a
+      *> standard matched-key compare, not a sort/merge.
+
+       environment division.
+       input-output section.
+       file-control.
+           select today-extract-file assign to s-todayex
+               organization is sequential
+               file status is ws-todayex-status.
+           select yesterday-extract-file assign to s-yestex
+               organization is sequential
+               file status is ws-yestex-status.
+           select recon-report-file assign to s-reconrp
+               organization is sequential
+               file status is ws-reconrp-status.
+
+       data division.
+       file section.
+       fd yesterday-extract-file
+           label records are omitted.
+      *> Field-for-field copy of ADDRMAS.CPY under a different 01 name.
+      *> This cobc build mis-parses a second COPY ... REPLACING of the
+      *> same record layout in one program, so the yesterday record is
+      *> spelled out here instead of copied; keep it in step with
+      *> ADDRMAS.CPY if that layout ever changes.
+       01 yesterday-extract-record.
+           05 addr-id                 picture x(6).
+           05 addr-name               picture x(26).
+           05 addr-street             picture x(26).
+           05 addr-city               picture x(20).
+           05 addr-state               picture x(2).
+           05 addr-zip                picture x(10).
+           05 addr-country            picture x(20).
+           05 addr-carrier-route      picture x(4).
+
+       fd today-extract-file
+           label records are omitted.
+           copy addrmas.cpy.
+
+       fd recon-report-file
+           label records are omitted.
+       01 recon-report-line           picture x(80).
+
+       working-storage section.
+       01 ws-todayex-status       picture x(2).
+       01 ws-yestex-status        picture x(2).
+       01 ws-reconrp-status       picture x(2).
+
+       01 ws-today-eof-switch     picture x value 'N'.
+           88 ws-today-at-eof value 'Y'.
+       01 ws-yesterday-eof-switch picture x value 'N'.
+           88 ws-yesterday-at-eof value 'Y'.
+
+       01 ws-new-count            picture 9(6) value 0.
+       01 ws-removed-count        picture 9(6) value 0.
+       01 ws-changed-count        picture 9(6) value 0.
+
+       procedure division.
+       0000-main.
+           open input today-extract-file.
+           if ws-todayex-status not = '00'
+               display 'ERROR OPENING TODAY EXTRACT FILE, STATUS='
+               display ws-todayex-status
+               move 16 to return-code
+               stop run
+           end-if.
+           open input yesterday-extract-file.
+           if ws-yestex-status not = '00'
+               display 'ERROR OPENING YESTERDAY EXTRACT FILE, STATUS='
+               display ws-yestex-status
+               move 16 to return-code
+               stop run
+           end-if.
+           open output recon-report-file.
+           if ws-reconrp-status not = '00'
+               display 'ERROR OPENING RECON REPORT FILE, STATUS='
+               display ws-reconrp-status
+               move 16 to return-code
+               stop run
+           end-if.
+           perform 0100-read-today.
+           perform 0200-read-yesterday.
+           perform until ws-today-at-eof and ws-yesterday-at-eof
+               perform 1000-compare-one-pair
+           end-perform.
+           perform 9000-write-totals.
+           close today-extract-file.
+           close yesterday-extract-file.
+           close recon-report-file.
+           stop run.
+
+       0100-read-today.
+           read today-extract-file
+               at end
+                   set ws-today-at-eof to true
+           end-read.
+
+       0200-read-yesterday.
+           read yesterday-extract-file
+               at end
+                   set ws-yesterday-at-eof to true
+           end-read.
+
+       1000-compare-one-pair.
+           evaluate true
+               when ws-today-at-eof
+                   perform 2000-report-removed
+                   perform 0200-read-yesterday
+               when ws-yesterday-at-eof
+                   perform 3000-report-new
+                   perform 0100-read-today
+               when addr-id of address-master-record
+                       < addr-id of yesterday-extract-record
+                   perform 3000-report-new
+                   perform 0100-read-today
+               when addr-id of address-master-record
+                       > addr-id of yesterday-extract-record
+                   perform 2000-report-removed
+                   perform 0200-read-yesterday
+               when other
+                   perform 4000-compare-same-key
+                   perform 0100-read-today
+                   perform 0200-read-yesterday
+           end-evaluate.
+
+       2000-report-removed.
+           add 1 to ws-removed-count.
+           move spaces to recon-report-line.
+           string 'REMOVED ' delimited by size
+               addr-id of yesterday-extract-record delimited by size
+               ' ' delimited by size
+               addr-name of yesterday-extract-record delimited by size
+               into recon-report-line.
+           write recon-report-line.
+
+       3000-report-new.
+           add 1 to ws-new-count.
+           move spaces to recon-report-line.
+           string 'NEW     ' delimited by size
+               addr-id of address-master-record delimited by size
+               ' ' delimited by size
+               addr-name of address-master-record delimited by size
+               into recon-report-line.
+           write recon-report-line.
+
+       4000-compare-same-key.
+           if addr-name of address-master-record
+                   not = addr-name of yesterday-extract-record
+                   or addr-street of address-master-record
+                      not = addr-street of yesterday-extract-record
+                   or addr-city of address-master-record
+                      not = addr-city of yesterday-extract-record
+                   or addr-state of address-master-record
+                      not = addr-state of yesterday-extract-record
+                   or addr-zip of address-master-record
+                      not = addr-zip of yesterday-extract-record
+                   or addr-country of address-master-record
+                      not = addr-country of yesterday-extract-record
+               add 1 to ws-changed-count
+               move spaces to recon-report-line
+               string 'CHANGED ' delimited by size
+                   addr-id of address-master-record delimited by size
+                   ' ' delimited by size
+                   addr-name of address-master-record delimited by size
+                   into recon-report-line
+               write recon-report-line
+           end-if.
+
+       9000-write-totals.
+           move spaces to recon-report-line.
+           string 'NEW='  delimited by size
+               ws-new-count delimited by size
+               ' REMOVED=' delimited by size
+               ws-removed-count delimited by size
+               ' CHANGED=' delimited by size
+               ws-changed-count delimited by size
+               into recon-report-line.
+           write recon-report-line.
