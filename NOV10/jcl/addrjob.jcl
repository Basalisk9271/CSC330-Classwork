@@ -0,0 +1,290 @@
+//ADDRJOB  JOB (ACCTNO),'ADDRESS RUN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//* NIGHTLY BATCH JOB STREAM FOR THE ADDRESS SYSTEM.
+//* ALLOCATES THE CHECKPOINT KSDS AND THE EXTRACT GDG BASE (IF NOT
+//* ALREADY PRESENT), COMPILES AND LINKS ADDRVAL, MYADDRES, ADDRMNT,
+//* CASSLKUP/CASSTAND, MAILLABL, AND ADDRRECN, THEN RUNS:
+//*   CASSSTD - STANDARDIZE ZIP+4/CARRIER ROUTE ON ADDRESS-MASTER
+//*             (AUDIT-LOGS EVERY ADDRESS IT CHANGES)
+//*   UNLOAD  - SNAPSHOT TODAY'S ADDRESS-MASTER INTO A NEW GENERATION
+//*             OF THE PROD.ADDRESS.EXTRACT GDG
+//*   RUN     - MYADDRES PRODUCES THE VALIDATED LINE EXTRACT AND
+//*             ERROR REPORT, WITH CHECKPOINT/RESTART (RESETRUN CLEARS
+//*             BOTH OUTPUT DATASETS FIRST, BUT ONLY ON A FRESH
+//*             SUBMISSION — A JES RESTART AT RUN SKIPS RESETRUN AND
+//*             LEAVES THE IN-PROGRESS OUTPUT FOR RUN TO APPEND ONTO)
+//*   LABELS  - MAILLABL PRINTS MAILING LABELS OFF ADDRESS-MASTER
+//*             (PARM='3' SELECTS 3-UP; DEFAULT IS 1-UP). RESETLBL
+//*             CLEARS ITS TWO OUTPUT DATASETS FIRST EVERY RUN, SINCE
+//*             MAILLABL HAS NO RESTART CONCEPT TO PRESERVE
+//*   RECON   - ADDRRECN COMPARES TODAY'S SNAPSHOT, EXTRACT(0), AGAINST
+//*             YESTERDAY'S, EXTRACT(-1), TO REPORT NEW/REMOVED/CHANGED
+//*
+//* ADDRMNT (REQ002'S ONLINE MAINTENANCE TRANSACTION) IS COMPILED AND
+//* LINKED HERE SO ITS LOAD MODULE IS IN PROD.ADDRESS.LOADLIB, BUT IT
+//* IS NOT EXECUTED BY THIS JOB: IT RUNS ONLINE, CALLED BY NAME FROM A
+//* TSO SESSION. THE CALLER IS EXPECTED TO PASS THE SESSION'S OWN
+//* USERID/TERMINAL ID AS THE TWO PARAMETERS, E.G. FROM A CLIST:
+//*   CALL 'PROD.ADDRESS.LOADLIB(ADDRMNT)' USING '&SYSUID' '&TERM'
+//*
+//* FIRST-RUN NOTE: EXTRACT(-1) DOESN'T EXIST UNTIL UNLOAD HAS RUN AT
+//* LEAST TWICE (THERE IS NO "YESTERDAY" BEFORE THE SECOND NIGHT), SO
+//* RECON WILL FAIL ALLOCATION AND JES WILL FLUSH THE JOB AT THAT
+//* STEP ON THE FIRST TWO NIGHTLY RUNS ONLY. CASSSTD/UNLOAD/RUN/LABELS
+//* ALL COMPLETE NORMALLY BOTH OF THOSE NIGHTS; ONLY THE RECONCILIATION
+//* REPORT IS (CORRECTLY) UNAVAILABLE UNTIL THERE IS A PRIOR EXTRACT TO
+//* COMPARE AGAINST.
+//*
+//* ONE-TIME PROVISIONING, SAFE TO RUN EVERY NIGHT: DEFINES THE
+//* CHECKPOINT KSDS (REQ006) AND THE EXTRACT GDG BASE (REQ009) IF THEY
+//* DON'T ALREADY EXIST. "SET MAXCC = 0" AFTER EACH DEFINE ABSORBS THE
+//* "DUPLICATE NAME" CONDITION A DEFINE GETS WHEN THE OBJECT ALREADY
+//* EXISTS FROM A PRIOR NIGHT, SO THIS STEP NEVER FAILS THE JOB ONCE
+//* THE OBJECTS ARE IN PLACE.
+//ALLOC    EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE CLUSTER (NAME(PROD.ADDRESS.CHECKPOINT)     -
+         INDEXED                                     -
+         KEYS(6 0)                                   -
+         RECORDSIZE(12 12)                           -
+         RECORDS(1 1))
+  SET MAXCC = 0
+  DEFINE GDG (NAME(PROD.ADDRESS.EXTRACT)  -
+         LIMIT(3)                          -
+         NOEMPTY                           -
+         SCRATCH)
+  SET MAXCC = 0
+/*
+//*
+//* ADDRVAL IS THE SHARED STATE/ZIP EDIT (REQ004). IT HAS NO SELECT OF
+//* ITS OWN, SO IT'S COMPILED TO AN OBJECT-LIBRARY MEMBER AND STATICALLY
+//* LINKED INTO EVERY PROGRAM THAT CALLS IT (NODYNAM MEANS EACH CALLER'S
+//* CALL TO IT MUST RESOLVE AT LINK-EDIT TIME, NOT AT RUN TIME).
+//CADDRVAL EXEC PGM=IGYCRCTL,PARM='LIB,OBJECT,NODYNAM',COND=(4,LT,ALLOC)
+//STEPLIB  DD DSN=SYS1.COBOL.COMPILER,DISP=SHR
+//SYSLIB   DD DSN=PROD.ADDRESS.COPYLIB,DISP=SHR
+//SYSIN    DD DSN=PROD.ADDRESS.SRCLIB(ADDRVAL),DISP=SHR
+//SYSLIN   DD DSN=PROD.ADDRESS.OBJLIB(ADDRVAL),DISP=SHR
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT2   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT3   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//*
+//CMYADDR  EXEC PGM=IGYCRCTL,PARM='LIB,OBJECT,NODYNAM',
+//             COND=(4,LT,CADDRVAL)
+//STEPLIB  DD DSN=SYS1.COBOL.COMPILER,DISP=SHR
+//SYSLIB   DD DSN=PROD.ADDRESS.COPYLIB,DISP=SHR
+//SYSIN    DD DSN=PROD.ADDRESS.SRCLIB(MYADDRES),DISP=SHR
+//SYSLIN   DD DSN=&&MYADDROB,DISP=(MOD,PASS),UNIT=SYSDA,
+//             SPACE=(TRK,(10,10)),
+//             DCB=(BLKSIZE=3200,LRECL=80,RECFM=FB)
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT2   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT3   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//*
+//LMYADDR  EXEC PGM=IEWL,PARM='LIST,MAP',COND=(4,LT,CMYADDR)
+//SYSLIB   DD DSN=SYS1.COBLIB,DISP=SHR
+//SYSLMOD  DD DSN=PROD.ADDRESS.LOADLIB(MYADDRES),DISP=SHR
+//SYSLIN   DD DSN=&&MYADDROB,DISP=(OLD,DELETE)
+//         DD DSN=PROD.ADDRESS.OBJLIB(ADDRVAL),DISP=SHR
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD UNIT=SYSDA,SPACE=(TRK,(5,5))
+//*
+//CADDRMNT EXEC PGM=IGYCRCTL,PARM='LIB,OBJECT,NODYNAM',
+//             COND=(4,LT,LMYADDR)
+//STEPLIB  DD DSN=SYS1.COBOL.COMPILER,DISP=SHR
+//SYSLIB   DD DSN=PROD.ADDRESS.COPYLIB,DISP=SHR
+//SYSIN    DD DSN=PROD.ADDRESS.SRCLIB(ADDRMNT),DISP=SHR
+//SYSLIN   DD DSN=&&ADDRMNOB,DISP=(MOD,PASS),UNIT=SYSDA,
+//             SPACE=(TRK,(10,10)),
+//             DCB=(BLKSIZE=3200,LRECL=80,RECFM=FB)
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT2   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT3   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//*
+//LADDRMNT EXEC PGM=IEWL,PARM='LIST,MAP',COND=(4,LT,CADDRMNT)
+//SYSLIB   DD DSN=SYS1.COBLIB,DISP=SHR
+//SYSLMOD  DD DSN=PROD.ADDRESS.LOADLIB(ADDRMNT),DISP=SHR
+//SYSLIN   DD DSN=&&ADDRMNOB,DISP=(OLD,DELETE)
+//         DD DSN=PROD.ADDRESS.OBJLIB(ADDRVAL),DISP=SHR
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD UNIT=SYSDA,SPACE=(TRK,(5,5))
+//*
+//* CASSLKUP IS THE VENDOR-LOOKUP STAND-IN. IT HAS NO SELECT OF ITS
+//* OWN, SO IT'S COMPILED TO AN OBJECT-LIBRARY MEMBER AND STATICALLY
+//* LINKED INTO CASSTAND BELOW.
+//CCASSLK  EXEC PGM=IGYCRCTL,PARM='LIB,OBJECT,NODYNAM',
+//             COND=(4,LT,LADDRMNT)
+//STEPLIB  DD DSN=SYS1.COBOL.COMPILER,DISP=SHR
+//SYSLIB   DD DSN=PROD.ADDRESS.COPYLIB,DISP=SHR
+//SYSIN    DD DSN=PROD.ADDRESS.SRCLIB(CASSLKUP),DISP=SHR
+//SYSLIN   DD DSN=PROD.ADDRESS.OBJLIB(CASSLKUP),DISP=SHR
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT2   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT3   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//*
+//CCASSTD  EXEC PGM=IGYCRCTL,PARM='LIB,OBJECT,NODYNAM',
+//             COND=(4,LT,CCASSLK)
+//STEPLIB  DD DSN=SYS1.COBOL.COMPILER,DISP=SHR
+//SYSLIB   DD DSN=PROD.ADDRESS.COPYLIB,DISP=SHR
+//SYSIN    DD DSN=PROD.ADDRESS.SRCLIB(CASSTAND),DISP=SHR
+//SYSLIN   DD DSN=&&CASSTDOB,DISP=(MOD,PASS),UNIT=SYSDA,
+//             SPACE=(TRK,(10,10)),
+//             DCB=(BLKSIZE=3200,LRECL=80,RECFM=FB)
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT2   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT3   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//*
+//LCASSTD  EXEC PGM=IEWL,PARM='LIST,MAP',COND=(4,LT,CCASSTD)
+//SYSLIB   DD DSN=SYS1.COBLIB,DISP=SHR
+//SYSLMOD  DD DSN=PROD.ADDRESS.LOADLIB(CASSTAND),DISP=SHR
+//SYSLIN   DD DSN=&&CASSTDOB,DISP=(OLD,DELETE)
+//         DD DSN=PROD.ADDRESS.OBJLIB(CASSLKUP),DISP=SHR
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD UNIT=SYSDA,SPACE=(TRK,(5,5))
+//*
+//CMAILLBL EXEC PGM=IGYCRCTL,PARM='LIB,OBJECT,NODYNAM',
+//             COND=(4,LT,LCASSTD)
+//STEPLIB  DD DSN=SYS1.COBOL.COMPILER,DISP=SHR
+//SYSLIB   DD DSN=PROD.ADDRESS.COPYLIB,DISP=SHR
+//SYSIN    DD DSN=PROD.ADDRESS.SRCLIB(MAILLABL),DISP=SHR
+//SYSLIN   DD DSN=&&MAILLBOB,DISP=(MOD,PASS),UNIT=SYSDA,
+//             SPACE=(TRK,(10,10)),
+//             DCB=(BLKSIZE=3200,LRECL=80,RECFM=FB)
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT2   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT3   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//*
+//LMAILLBL EXEC PGM=IEWL,PARM='LIST,MAP',COND=(4,LT,CMAILLBL)
+//SYSLIB   DD DSN=SYS1.COBLIB,DISP=SHR
+//SYSLMOD  DD DSN=PROD.ADDRESS.LOADLIB(MAILLABL),DISP=SHR
+//SYSLIN   DD DSN=&&MAILLBOB,DISP=(OLD,DELETE)
+//         DD DSN=PROD.ADDRESS.OBJLIB(ADDRVAL),DISP=SHR
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD UNIT=SYSDA,SPACE=(TRK,(5,5))
+//*
+//CADDRRCN EXEC PGM=IGYCRCTL,PARM='LIB,OBJECT,NODYNAM',
+//             COND=(4,LT,LMAILLBL)
+//STEPLIB  DD DSN=SYS1.COBOL.COMPILER,DISP=SHR
+//SYSLIB   DD DSN=PROD.ADDRESS.COPYLIB,DISP=SHR
+//SYSIN    DD DSN=PROD.ADDRESS.SRCLIB(ADDRRECN),DISP=SHR
+//SYSLIN   DD DSN=&&ADDRRCOB,DISP=(MOD,PASS),UNIT=SYSDA,
+//             SPACE=(TRK,(10,10)),
+//             DCB=(BLKSIZE=3200,LRECL=80,RECFM=FB)
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT2   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT3   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//*
+//LADDRRCN EXEC PGM=IEWL,PARM='LIST,MAP',COND=(4,LT,CADDRRCN)
+//SYSLIB   DD DSN=SYS1.COBLIB,DISP=SHR
+//SYSLMOD  DD DSN=PROD.ADDRESS.LOADLIB(ADDRRECN),DISP=SHR
+//SYSLIN   DD DSN=&&ADDRRCOB,DISP=(OLD,DELETE)
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD UNIT=SYSDA,SPACE=(TRK,(5,5))
+//*
+//CASSSTD  EXEC PGM=CASSTAND,COND=(4,LT,LADDRRCN)
+//STEPLIB  DD DSN=PROD.ADDRESS.LOADLIB,DISP=SHR
+//S-ADDRMAS DD DSN=PROD.ADDRESS.MASTER,DISP=OLD
+//S-CASSEXC DD SYSOUT=*
+//S-AUDITLG DD DSN=PROD.ADDRESS.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=258,BLKSIZE=0)
+//*
+//* SNAPSHOT TODAY'S ADDRESS-MASTER (IN KEY ORDER) INTO A NEW
+//* GENERATION OF THE EXTRACT GDG. A FRESH GENERATION EVERY RUN MEANS
+//* NO SEPARATE ROTATE STEP AND NO APPEND/DUPLICATE-RECORD RISK: EACH
+//* NIGHT'S SNAPSHOT IS ITS OWN DATASET, AND "(0)"/"(-1)" BELOW ALWAYS
+//* RESOLVE TO TODAY'S/YESTERDAY'S GENERATION AS OF WHEN EACH STEP RUNS.
+//UNLOAD   EXEC PGM=IDCAMS,COND=(4,LT,CASSSTD)
+//SYSPRINT DD SYSOUT=*
+//INDS     DD DSN=PROD.ADDRESS.MASTER,DISP=SHR
+//OUTDS    DD DSN=PROD.ADDRESS.EXTRACT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=114,BLKSIZE=0)
+//SYSIN    DD *
+  REPRO INFILE(INDS) OUTFILE(OUTDS)
+/*
+//*
+//* RESETRUN SCRATCHES MYADDRES'S TWO OUTPUT DATASETS BEFORE EVERY
+//* FRESH SUBMISSION OF THIS JOB, SO A NORMAL NIGHTLY RUN STARTS RUN
+//* WITH EMPTY DATASETS INSTEAD OF APPENDING ONTO EVERY PRIOR NIGHT'S
+//* OUTPUT FOREVER. "SET MAXCC = 0" ABSORBS THE "DATASET NOT FOUND"
+//* CONDITION A DELETE GETS THE FIRST TIME THIS JOB EVER RUNS, THE SAME
+//* IDIOM THE ALLOC STEP ABOVE USES FOR "ALREADY DEFINED".
+//*
+//* WHEN THIS JOB IS INSTEAD RESUBMITTED AS AN OPERATOR RESTART AT THE
+//* RUN STEP (JES RESTART=RUN, AFTER RUN ITSELF ABENDED MID-STREAM),
+//* JES SKIPS EVERY STEP BEFORE RUN, INCLUDING THIS ONE — SO THE
+//* PARTIAL OUTPUT FROM THE ABENDED ATTEMPT IS LEFT INTACT FOR RUN'S
+//* OWN `OPEN EXTEND` (DRIVEN BY MYADDRES'S CHECKPOINT, SEE
+//* A001-OPEN-CHECKPOINT-AND-FILES) TO APPEND ONTO. THAT IS WHY RUN'S
+//* DD DISPOSITIONS BELOW STAY `DISP=(MOD,CATLG,CATLG)` RATHER THAN
+//* BEING RESET HERE TOO: RESETRUN HANDLES THE "NEW NIGHT" CASE, JES
+//* STEP-RESTART HANDLES THE "RESUME TONIGHT'S RUN" CASE, AND NEITHER
+//* GETS IN THE OTHER'S WAY.
+//RESETRUN EXEC PGM=IDCAMS,COND=(4,LT,UNLOAD)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE PROD.ADDRESS.LINE.EXTRACT
+  SET MAXCC = 0
+  DELETE PROD.ADDRESS.ERROR.RPT
+  SET MAXCC = 0
+/*
+//*
+//RUN      EXEC PGM=MYADDRES,COND=(4,LT,RESETRUN)
+//STEPLIB  DD DSN=PROD.ADDRESS.LOADLIB,DISP=SHR
+//S-ADDRMAS DD DSN=PROD.ADDRESS.MASTER,DISP=SHR
+//S-CKPT    DD DSN=PROD.ADDRESS.CHECKPOINT,DISP=SHR
+//S-OUTPUT  DD DSN=PROD.ADDRESS.LINE.EXTRACT,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=84,BLKSIZE=0)
+//S-ERRRPT  DD DSN=PROD.ADDRESS.ERROR.RPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT    DD SYSOUT=*
+//*
+//* MAILLABL HAS NO RESTART/CHECKPOINT CONCEPT OF ITS OWN (IT ALWAYS
+//* OPENS OUTPUT), SO UNLIKE RESETRUN ABOVE THERE IS NO "LEAVE IT ALONE
+//* FOR A JES RESTART" CASE TO PRESERVE — RESETLBL SCRATCHES BOTH OF
+//* ITS OUTPUT DATASETS UNCONDITIONALLY, EVERY RUN, SO LABELS CAN
+//* ALLOCATE THEM NEW BELOW WITHOUT THE DUPLICATE-DATASET-NAME FAILURE
+//* A BARE DISP=(NEW,CATLG,DELETE) GOT ON EVERY RUN AFTER THE FIRST.
+//RESETLBL EXEC PGM=IDCAMS,COND=(4,LT,RUN)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE PROD.ADDRESS.LABELS
+  SET MAXCC = 0
+  DELETE PROD.ADDRESS.LABEL.EXCEPT
+  SET MAXCC = 0
+/*
+//*
+//LABELS   EXEC PGM=MAILLABL,PARM='3',COND=(4,LT,RESETLBL)
+//STEPLIB  DD DSN=PROD.ADDRESS.LOADLIB,DISP=SHR
+//S-ADDRMAS DD DSN=PROD.ADDRESS.MASTER,DISP=SHR
+//S-LABELS  DD DSN=PROD.ADDRESS.LABELS,
+//             DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=96,BLKSIZE=0)
+//S-LBLEXC  DD DSN=PROD.ADDRESS.LABEL.EXCEPT,
+//             DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//*
+//RECON    EXEC PGM=ADDRRECN,COND=(4,LT,LABELS)
+//STEPLIB  DD DSN=PROD.ADDRESS.LOADLIB,DISP=SHR
+//S-TODAYEX DD DSN=PROD.ADDRESS.EXTRACT(0),DISP=SHR
+//S-YESTEX  DD DSN=PROD.ADDRESS.EXTRACT(-1),DISP=SHR
+//S-RECONRP DD SYSOUT=*
+//
