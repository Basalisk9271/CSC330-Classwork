@@ -0,0 +1,43 @@
+       identification division.
+       program-id.
+       casslkup.
+       author.
+           Chris P. Bacon.
+       date-written.
+           August 8, 2026.
+
+      *> Stand-in for the licensed CASS-certified vendor batch lookup
+      *> module. Swap this CALLed program for the real vendor module
+      *> when one is licensed; casstand.cob's CALL interface stays the
+      *> same either way.
+
+       environment division.
+
+       data division.
+       working-storage section.
+       01 ws-zip5                 picture x(5).
+
+       linkage section.
+       01 lk-street                picture x(26).
+       01 lk-city                  picture x(20).
+       01 lk-state                 picture x(2).
+       01 lk-zip-in                picture x(10).
+       01 lk-zip-out               picture x(10).
+       01 lk-carrier-route         picture x(4).
+       01 lk-return-code           picture x(2).
+
+       procedure division using lk-street lk-city lk-state
+               lk-zip-in lk-zip-out lk-carrier-route lk-return-code.
+       0000-main.
+           move lk-zip-in(1:5) to ws-zip5.
+           if ws-zip5 is numeric
+               move ws-zip5 to lk-zip-out(1:5)
+               move '-0001' to lk-zip-out(6:5)
+               move 'C001' to lk-carrier-route
+               move '00' to lk-return-code
+           else
+               move spaces to lk-zip-out
+               move spaces to lk-carrier-route
+               move '99' to lk-return-code
+           end-if.
+           goback.
