@@ -0,0 +1,26 @@
+      *> AUDITLOG.CPY - one record per add/change/delete against
+      *> ADDRESS-MASTER: who, when, what action, and the before/after
+      *> field images so a change can be reconstructed without source
+      *> history.
+       01 audit-log-record.
+           05 aud-log-date            picture 9(8).
+           05 aud-log-time            picture 9(8).
+           05 aud-user-id             picture x(8).
+           05 aud-terminal-id         picture x(8).
+           05 aud-action              picture x(6).
+           05 aud-before-image.
+               10 aud-before-id       picture x(6).
+               10 aud-before-name     picture x(26).
+               10 aud-before-street   picture x(26).
+               10 aud-before-city     picture x(20).
+               10 aud-before-state    picture x(2).
+               10 aud-before-zip      picture x(10).
+               10 aud-before-country  picture x(20).
+           05 aud-after-image.
+               10 aud-after-id        picture x(6).
+               10 aud-after-name      picture x(26).
+               10 aud-after-street    picture x(26).
+               10 aud-after-city      picture x(20).
+               10 aud-after-state     picture x(2).
+               10 aud-after-zip       picture x(10).
+               10 aud-after-country   picture x(20).
