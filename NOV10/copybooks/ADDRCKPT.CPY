@@ -0,0 +1,7 @@
+      *> ADDRCKPT.CPY - single checkpoint record for the myaddress run.
+      *> CKPT-KEY is a constant so there is always exactly one record;
+      *> CKPT-LAST-ID holds the last ADDR-ID successfully processed, or
+      *> spaces once a run has completed cleanly (nothing to restart).
+       01 checkpoint-record.
+           05 ckpt-key                picture x(6).
+           05 ckpt-last-id            picture x(6).
