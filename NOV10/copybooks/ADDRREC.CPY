@@ -0,0 +1,10 @@
+      *> ADDRREC.CPY - structured output record for LINE-OUT-FILE.
+      *> Replaces the old flat PIC X(26) LINE-RECORD so downstream
+      *> programs can pull NAME/STREET/CITY/STATE/ZIP individually
+      *> instead of re-parsing a flat string.
+       01 line-record.
+           05 lr-name                 picture x(26).
+           05 lr-street               picture x(26).
+           05 lr-city                 picture x(20).
+           05 lr-state                picture x(2).
+           05 lr-zip                  picture x(10).
