@@ -0,0 +1,12 @@
+      *> ADDRMAS.CPY - ADDRESS-MASTER record layout, keyed by ADDR-ID.
+      *> Shared by myaddress, the maintenance transaction, the label
+      *> print program, and the reconciliation report.
+       01 address-master-record.
+           05 addr-id                 picture x(6).
+           05 addr-name               picture x(26).
+           05 addr-street             picture x(26).
+           05 addr-city               picture x(20).
+           05 addr-state              picture x(2).
+           05 addr-zip                picture x(10).
+           05 addr-country            picture x(20).
+           05 addr-carrier-route      picture x(4).
