@@ -0,0 +1,84 @@
+       identification division.
+       program-id.
+       addrval.
+       author.
+           Chris P. Bacon.
+       date-written.
+           August 8, 2026.
+
+      *> Shared state-code/ZIP edit for ADDRESS-MASTER records.
+      *> Factored out of myaddress.cob's original A021/A022 paragraphs
+      *> so maillabl.cob and addrmaint.cob can reject the same bad
+      *> data myaddress.cob already rejects, instead of each carrying
+      *> its own copy of the state table.
+
+       environment division.
+
+       data division.
+       working-storage section.
+       01 ws-valid-state-codes.
+           05 filler picture x(52) value
+               'ALAKAZARCACOCTDEFLGAHIIDILINIAKSKYLAMEMDMAMIMNMSMOMT'.
+           05 filler picture x(50) value
+               'NENVNHNJNMNYNCNDOHOKORPARISCSDTNTXUTVTVAWAWVWIWYDC'.
+       01 ws-valid-state-table redefines ws-valid-state-codes.
+           05 ws-valid-state occurs 51 times
+               picture x(2).
+
+       01 ws-zip-work.
+           05 ws-zip-5                picture x(5).
+           05 ws-zip-dash             picture x.
+           05 ws-zip-4                picture x(4).
+
+       01 ws-state-check-idx          picture 9(2).
+       01 ws-state-found-switch       picture x value 'N'.
+           88 ws-state-was-found value 'Y'.
+
+       linkage section.
+       01 lk-state                    picture x(2).
+       01 lk-zip                      picture x(10).
+       01 lk-valid-flag               picture x.
+           88 lk-is-valid value 'Y'.
+       01 lk-reject-reason            picture x(40).
+
+       procedure division using lk-state lk-zip lk-valid-flag
+               lk-reject-reason.
+       0000-main.
+           move 'Y' to lk-valid-flag.
+           move spaces to lk-reject-reason.
+           perform 1000-validate-state.
+           if lk-is-valid
+               perform 2000-validate-zip
+           end-if.
+           goback.
+
+       1000-validate-state.
+           move 'N' to ws-state-found-switch.
+           perform varying ws-state-check-idx from 1 by 1
+                   until ws-state-check-idx > 51
+               if lk-state = ws-valid-state (ws-state-check-idx)
+                   set ws-state-was-found to true
+               end-if
+           end-perform.
+           if not ws-state-was-found
+               move 'N' to lk-valid-flag
+               move 'Invalid state code' to lk-reject-reason
+           end-if.
+
+       2000-validate-zip.
+           move lk-zip to ws-zip-work.
+           if ws-zip-5 is not numeric
+               move 'N' to lk-valid-flag
+               move 'Invalid zip code' to lk-reject-reason
+           else
+               if ws-zip-dash = space and ws-zip-4 = spaces
+                   continue
+               else
+                   if ws-zip-dash = '-' and ws-zip-4 is numeric
+                       continue
+                   else
+                       move 'N' to lk-valid-flag
+                       move 'Invalid zip plus 4' to lk-reject-reason
+                   end-if
+               end-if
+           end-if.
